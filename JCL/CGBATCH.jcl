@@ -0,0 +1,55 @@
+//CGBATCH  JOB (CG0001),'CG BATCH CHAIN',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CADEIA DE PROCESSAMENTO DIARIO:                               *
+//*   PASSO010 - CGPRG003 (MEDIAS DA TURMA)                       *
+//*   PASSO020 - CGPRG007 (PRECIFICACAO DE LOTES POR FILIAL,      *
+//*              CHAMA CGPRG004 UMA VEZ POR DEPARTAMENTO)         *
+//*   PASSO030 - CGPRG005 (RELATORIO/ESTATISTICAS DA TURMA)       *
+//* CADA PASSO SO EXECUTA SE TODOS OS PASSOS ANTERIORES           *
+//* TERMINARAM COM RC=0 (VER PARAMETROS COND ABAIXO).             *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=CGPRG003
+//STEPLIB  DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=CG.BATCH.ALUNOS.SYSIN,DISP=SHR
+//CTRLLOG  DD DSN=CG.BATCH.CTRLLOG,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//PASSO020 EXEC PGM=CGPRG007,COND=(0,NE,PASSO010)
+//STEPLIB  DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=CG.BATCH.DEPTOS.SYSIN,DISP=SHR
+//LOTESIN  DD DSN=CG.BATCH.LOTES.SYSIN,DISP=SHR
+//TABCEP   DD DSN=CG.BATCH.TABCEP,DISP=SHR
+//REGVEND  DD DSN=CG.BATCH.VENDAS.DIARIAS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTRLLOG  DD DSN=CG.BATCH.CTRLLOG,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJEITOS DD DSN=CG.BATCH.REJEITOS,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=102,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//PASSO030 EXEC PGM=CGPRG005,COND=((0,NE,PASSO010),(0,NE,PASSO020))
+//STEPLIB  DD DSN=CG.BATCH.LOADLIB,DISP=SHR
+//SYSIN    DD DSN=CG.BATCH.TURMA.SYSIN,DISP=SHR
+//RELALUNO DD DSN=CG.BATCH.RELATORIO.ALUNOS,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTALU  DD DSN=CG.BATCH.CKPT.ALUNOS,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CTRLLOG  DD DSN=CG.BATCH.CTRLLOG,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJEITOS DD DSN=CG.BATCH.REJEITOS,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=102,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*---------------> FIM DO JOB CGBATCH <--------------------------*

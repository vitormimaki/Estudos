@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      *    CGSTUD01 - LAYOUT COMUM DE ALUNO (CGPRG003/CGPRG005/      *
+      *               CADASTRO DO ALUNO-MESTRE)                      *
+      *--------------------------------------------------------------*
+       01  STUDENT-RECORD.
+           05 STUD-RA                PIC X(13).
+           05 STUD-NOME              PIC X(25).
+           05 STUD-SEXO              PIC X(01).
+           05 STUD-IDADE             PIC 9(02).
+           05 STUD-CURSO             PIC X(12).
+           05 STUD-SITUACAO          PIC X(01).
+              88 STUD-ATIVO             VALUE 'A'.
+              88 STUD-TRANCADO          VALUE 'T'.
+              88 STUD-CANCELADO         VALUE 'C'.

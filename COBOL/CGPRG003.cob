@@ -1,111 +1,217 @@
-       IDENTIFICATION DIVISION.
-      *=======================*
-       PROGRAM-ID.   CGPRG003.
-       AUTHOR. VITOR A. S. MIMAKI.
-       DATE-WRITTEN. 12/03/2025.
-       INSTALLATION. FATEC SAO CAETANO.
-       DATE-COMPILED. 12/03/2025.
-       SECURITY. NIVEL BASICO.
-      *--------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-      *====================*
-       CONFIGURATION SECTION.
-      *---------------------*
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
-       INPUT-OUTPUT SECTION.
-      *---------------------*
-       FILE-CONTROL.
-      *==> LOCAL PARA O SELECT DOS ARQUVOS
-
-       DATA DIVISION.
-      *=============*
-       FILE SECTION.
-      *------------*
-      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
-
-       WORKING-STORAGE SECTION.
-      *-----------------------*
-
-      *-----> AREA AUXILIAR
-       77  WS-FIM                 PIC X(01) VALUE "N".
-       77  WS-CTEXIB              PIC 9(02).
-       77  AS-N1                  PIC 99V99.
-       77  AS-N2                  PIC 99V99.
-       77  AS-MED                 PIC 99V99.
-       77  WS-HIFENS              PIC X(80)       VALUE ALL '-'.
-      *-----> DADOS DE SAIDA VIA SYSOUT
-       01  WS-REG-SYSOUT.
-           05 WS-ALUNO            PIC A(25).
-           05 WS-RA               PIC X(13).
-           05 FILLER              PIC X(02)       VALUE SPACES.
-           05 WS-NOTA1            PIC Z9,99.
-           05 FILLER              PIC X(02)       VALUE SPACES.
-           05 WS-NOTA2            PIC Z9,99.
-           05 FILLER              PIC X(02)       VALUE SPACES.
-           05 WS-MEDIA            PIC Z9,99.
-           05 FILLER              PIC X(24)       VALUE SPACES.
-
-       01  WS-CAB.
-           05 FILLER              PIC X(04) VALUE 'NOME'.
-           05 FILLER              PIC X(21) VALUE SPACE.
-           05 FILLER              PIC X(02) VALUE 'RA'.
-           05 FILLER              PIC X(13) VALUE SPACE.
-           05 FILLER              PIC X(05) VALUE 'NOTA1'.
-           05 FILLER              PIC X(02) VALUE SPACE.
-           05 FILLER              PIC X(05) VALUE 'NOTA2'.
-           05 FILLER              PIC X(02) VALUE SPACE.
-           05 FILLER              PIC X(05) VALUE 'MEDIA'.
-       PROCEDURE DIVISION.
-      *==================*
-      *--------------------------------------------------------------*
-      *    PROCESSO PRINCIPAL                                        *
-      *--------------------------------------------------------------*
-
-           PERFORM 010-INICIAR
-           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
-           PERFORM 050-TERMINAR
-           STOP RUN
-           .
-      *--------------------------------------------------------------*
-      *    PROCEDIMENTOS INICIAIS                                    *
-      *--------------------------------------------------------------*
-       010-INICIAR.
-
-           DISPLAY "** PROGRAMA 3 **"
-           DISPLAY "** VITOR A. S. MIMAKI **"
-           DISPLAY WS-HIFENS
-           MOVE  ZEROS  TO  WS-CTEXIB
-           .
-      *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
-      *--------------------------------------------------------------*
-       030-PROCESSAR.
-
-           DISPLAY WS-CAB
-
-           MOVE 'ZE GABARITO JR' TO   WS-ALUNO
-           MOVE '1680481117111'       TO   WS-RA
-           MOVE 7,25                  TO   AS-N1
-           MOVE 10,00                 TO   AS-N2
-           COMPUTE AS-MED = (AS-N1 + AS-N2) / 2
-           MOVE AS-N1            TO   WS-NOTA1
-           MOVE AS-N2            TO   WS-NOTA2
-           MOVE AS-MED           TO   WS-MEDIA
-           DISPLAY WS-REG-SYSOUT
-           ADD   1               TO   WS-CTEXIB
-           MOVE 'S'              TO   WS-FIM
-           .
-      *--------------------------------------------------------------*
-      *    PROCEDIMENTOS FINAIS                                      *
-      *--------------------------------------------------------------*
-       050-TERMINAR.
-           DISPLAY WS-HIFENS
-           DISPLAY '** FIM DA EXECUCAO **'
-
-           DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
-           DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG003"
-           .
-      *---------------> FIM DO PROGRAMA CGPRG003 <-------------------*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG003.
+       AUTHOR. VITOR A. S. MIMAKI.
+       DATE-WRITTEN. 12/03/2025.
+       INSTALLATION. FATEC SAO CAETANO.
+       DATE-COMPILED. 12/03/2025.
+       SECURITY. NIVEL BASICO.
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V02    AGO/2026 000000  SISTEMA PASSA A LER A SYSIN
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUVOS
+
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+
+      *-----> AREA AUXILIAR
+       77  WS-FIM                 PIC X(01) VALUE "N".
+       77  WS-CTEXIB              PIC 9(02) VALUE ZEROS.
+       77  AS-N1                  PIC 99V99.
+       77  AS-N2                  PIC 99V99.
+       77  AS-MED                 PIC 99V99.
+       77  WS-HIFENS              PIC X(80)       VALUE ALL '-'.
+      *-----> TOTAIS DE CONTROLE DA TURMA
+       77  AS-SOMA-MEDIAS         PIC 9(04)V99    VALUE ZEROS.
+       77  AS-MEDIA-GERAL         PIC 99V99       VALUE ZEROS.
+       77  WS-MEDIA-GERAL         PIC Z9,99.
+       77  AS-MEDIA-ABAIXO        PIC 9(02)       VALUE ZEROS.
+       77  WS-MEDIA-ABAIXO        PIC Z9.
+       77  AS-MAIOR-MEDIA         PIC 99V99       VALUE ZEROS.
+       77  AS-MENOR-MEDIA         PIC 99V99       VALUE 99,99.
+       77  WS-MAIOR-MEDIA         PIC Z9,99.
+       77  WS-MENOR-MEDIA         PIC Z9,99.
+       77  WS-ALUNO-MAIOR         PIC A(25)       VALUE SPACES.
+       77  WS-RA-MAIOR            PIC X(13)       VALUE SPACES.
+       77  WS-ALUNO-MENOR         PIC A(25)       VALUE SPACES.
+       77  WS-RA-MENOR            PIC X(13)       VALUE SPACES.
+      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
+       01  WS-REG-SYSIN.
+           05 WS-RA-IN            PIC X(13).
+           05 WS-ALUNO-IN         PIC A(25).
+           05 WS-NOTA1-IN         PIC 9(02)V99.
+           05 WS-NOTA2-IN         PIC 9(02)V99.
+      *-----> DADOS DE SAIDA VIA SYSOUT
+       01  WS-REG-SYSOUT.
+           05 WS-ALUNO            PIC A(25).
+           05 WS-RA               PIC X(13).
+           05 FILLER              PIC X(02)       VALUE SPACES.
+           05 WS-NOTA1            PIC Z9,99.
+           05 FILLER              PIC X(02)       VALUE SPACES.
+           05 WS-NOTA2            PIC Z9,99.
+           05 FILLER              PIC X(02)       VALUE SPACES.
+           05 WS-MEDIA            PIC Z9,99.
+           05 FILLER              PIC X(02)       VALUE SPACES.
+           05 WS-SITUACAO         PIC X(11).
+           05 FILLER              PIC X(11)       VALUE SPACES.
+
+       01  WS-CAB.
+           05 FILLER              PIC X(04) VALUE 'NOME'.
+           05 FILLER              PIC X(21) VALUE SPACE.
+           05 FILLER              PIC X(02) VALUE 'RA'.
+           05 FILLER              PIC X(13) VALUE SPACE.
+           05 FILLER              PIC X(05) VALUE 'NOTA1'.
+           05 FILLER              PIC X(02) VALUE SPACE.
+           05 FILLER              PIC X(05) VALUE 'NOTA2'.
+           05 FILLER              PIC X(02) VALUE SPACE.
+           05 FILLER              PIC X(05) VALUE 'MEDIA'.
+           05 FILLER              PIC X(02) VALUE SPACE.
+           05 FILLER              PIC X(08) VALUE 'SITUACAO'.
+      *-----> LAYOUT COMUM DE ALUNO (COMPARTILHADO COM CGPRG005 E
+      *       COM O CADASTRO DO ALUNO-MESTRE)
+       COPY CGSTUD01.
+      *-----> PARAMETROS TROCADOS COM O LOG DE AUDITORIA (CGPRG009)
+       01  WS-LOG-PARMS.
+           05 WS-LOG-PROGRAMA     PIC X(08) VALUE 'CGPRG003'.
+           05 WS-LOG-EVENTO       PIC X(01).
+           05 WS-LOG-QTD-REGS     PIC 9(06).
+           05 WS-LOG-COD-RETORNO  PIC 99.
+
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+           PERFORM 050-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS                                    *
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "** PROGRAMA 3 **"
+           DISPLAY "** VITOR A. S. MIMAKI **"
+           DISPLAY WS-HIFENS
+           DISPLAY WS-CAB
+           DISPLAY WS-HIFENS
+           MOVE  ZEROS  TO  WS-CTEXIB
+           MOVE 'I'     TO  WS-LOG-EVENTO
+           MOVE ZEROS   TO  WS-LOG-QTD-REGS
+           MOVE ZEROS   TO  WS-LOG-COD-RETORNO
+           CALL 'CGPRG009' USING WS-LOG-PARMS
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DADOS DA SYSIN                                    *
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE   'S'     TO  WS-FIM
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS  *
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           MOVE WS-NOTA1-IN      TO   AS-N1
+           MOVE WS-NOTA2-IN      TO   AS-N2
+           COMPUTE AS-MED = (AS-N1 + AS-N2) / 2
+           MOVE WS-ALUNO-IN      TO   WS-ALUNO
+           MOVE WS-RA-IN         TO   WS-RA
+           MOVE AS-N1            TO   WS-NOTA1
+           MOVE AS-N2            TO   WS-NOTA2
+           MOVE AS-MED           TO   WS-MEDIA
+           EVALUATE TRUE
+               WHEN AS-MED >= 7
+                   MOVE 'APROVADO'    TO WS-SITUACAO
+               WHEN AS-MED >= 5
+                   MOVE 'RECUPERACAO' TO WS-SITUACAO
+               WHEN OTHER
+                   MOVE 'REPROVADO'   TO WS-SITUACAO
+           END-EVALUATE
+           DISPLAY WS-REG-SYSOUT
+           ADD   1               TO   WS-CTEXIB
+
+           ADD AS-MED TO AS-SOMA-MEDIAS
+           COMPUTE AS-MEDIA-GERAL = AS-SOMA-MEDIAS / WS-CTEXIB
+      *-----> ABAIXO DA MEDIA DE APROVACAO (MESMO CORTE DO
+      *       WS-SITUACAO ACIMA: APROVADO SO A PARTIR DE 7)
+           IF AS-MED < 7
+               ADD 1 TO AS-MEDIA-ABAIXO
+           END-IF
+           IF AS-MED > AS-MAIOR-MEDIA
+               MOVE AS-MED   TO AS-MAIOR-MEDIA
+               MOVE WS-ALUNO TO WS-ALUNO-MAIOR
+               MOVE WS-RA    TO WS-RA-MAIOR
+           END-IF
+           IF AS-MED < AS-MENOR-MEDIA
+               MOVE AS-MED   TO AS-MENOR-MEDIA
+               MOVE WS-ALUNO TO WS-ALUNO-MENOR
+               MOVE WS-RA    TO WS-RA-MENOR
+           END-IF
+
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS                                      *
+      *--------------------------------------------------------------*
+       050-TERMINAR.
+           MOVE AS-MEDIA-GERAL    TO WS-MEDIA-GERAL
+           MOVE AS-MEDIA-ABAIXO   TO WS-MEDIA-ABAIXO
+           MOVE AS-MAIOR-MEDIA    TO WS-MAIOR-MEDIA
+           MOVE AS-MENOR-MEDIA    TO WS-MENOR-MEDIA
+
+           DISPLAY WS-HIFENS
+           DISPLAY '** FIM DA EXECUCAO **'
+
+           DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG003        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * MEDIA GERAL DA TURMA.........: '
+                     WS-MEDIA-GERAL
+           DISPLAY ' * TOTAL DE ALUNOS COM MEDIA < 7: '
+                     WS-MEDIA-ABAIXO
+           DISPLAY ' * MAIOR MEDIA..................: '
+                     WS-MAIOR-MEDIA ' - ' WS-ALUNO-MAIOR
+                     ' (RA ' WS-RA-MAIOR ')'
+           DISPLAY ' * MENOR MEDIA..................: '
+                     WS-MENOR-MEDIA ' - ' WS-ALUNO-MENOR
+                     ' (RA ' WS-RA-MENOR ')'
+           DISPLAY ' *========================================*'
+           DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG003"
+
+           MOVE 'T'        TO WS-LOG-EVENTO
+           MOVE WS-CTEXIB  TO WS-LOG-QTD-REGS
+           MOVE ZEROS      TO WS-LOG-COD-RETORNO
+           CALL 'CGPRG009' USING WS-LOG-PARMS
+           .
+      *---------------> FIM DO PROGRAMA CGPRG003 <-------------------*

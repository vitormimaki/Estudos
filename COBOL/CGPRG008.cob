@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG008.
+       AUTHOR. VITOR A. S. MIMAKI.
+       DATE-WRITTEN. 08/08/2026.
+       INSTALLATION. FATEC SAO CAETANO.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NIVEL BASICO.
+      *--------------------------------------------------------------*
+      * OBJETIVO: MANTER O CADASTRO-MESTRE DE ALUNOS (ARQUIVO         *
+      *           INDEXADO POR RA) A PARTIR DE TRANSACOES LIDAS DA    *
+      *           SYSIN: INCLUSAO (I), ALTERACAO (A) E EXCLUSAO (E).  *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUVOS
+           SELECT ALUNO-MESTRE ASSIGN TO ALUNOMAS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUD-RA
+               FILE STATUS IS WS-MESTRE-STATUS.
+
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+      *-----> CADASTRO-MESTRE DE ALUNOS (VSAM/INDEXADO POR RA) -
+      *       MESMO LAYOUT COMUM DE ALUNO USADO POR CGPRG003/005
+       FD  ALUNO-MESTRE
+           RECORDING MODE IS F.
+       COPY CGSTUD01 REPLACING STUDENT-RECORD BY REG-ALUNO-MESTRE.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       77  WS-MESTRE-STATUS          PIC X(02).
+       77  WS-FIM                    PIC X(01) VALUE 'N'.
+       77  WS-CTINCLUSOES            PIC 9(04) VALUE ZEROS.
+       77  WS-CTALTERACOES           PIC 9(04) VALUE ZEROS.
+       77  WS-CTEXCLUSOES            PIC 9(04) VALUE ZEROS.
+       77  WS-CTREJEITADAS           PIC 9(04) VALUE ZEROS.
+       77  AS-HIFENS                 PIC X(80) VALUE ALL '-'.
+      *-----> TRANSACAO DE MANUTENCAO RECEBIDA VIA SYSIN
+      *       TRAN-COD: I = INCLUIR, A = ALTERAR, E = EXCLUIR
+       01  WS-REG-SYSIN.
+           05 TRAN-COD               PIC X(01).
+           05 TRAN-RA                PIC X(13).
+           05 TRAN-NOME              PIC X(25).
+           05 TRAN-SEXO              PIC X(01).
+           05 TRAN-IDADE             PIC 9(02).
+           05 TRAN-CURSO             PIC X(12).
+           05 TRAN-SITUACAO          PIC X(01).
+
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+           PERFORM 050-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS                                    *
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "** PROGRAMA 8 **"
+           DISPLAY "** VITOR A. S. MIMAKI **"
+           DISPLAY "MANUTENCAO DO CADASTRO-MESTRE DE ALUNOS"
+           DISPLAY AS-HIFENS
+           OPEN I-O ALUNO-MESTRE
+           IF WS-MESTRE-STATUS = '35'
+               CLOSE ALUNO-MESTRE
+               OPEN OUTPUT ALUNO-MESTRE
+               CLOSE ALUNO-MESTRE
+               OPEN I-O ALUNO-MESTRE
+           END-IF
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DADOS DA SYSIN                                    *
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE   'S'     TO  WS-FIM
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR UMA TRANSACAO DE MANUTENCAO                     *
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           EVALUATE TRAN-COD
+               WHEN 'I'
+                   PERFORM 032-INCLUIR
+               WHEN 'A'
+                   PERFORM 034-ALTERAR
+               WHEN 'E'
+                   PERFORM 036-EXCLUIR
+               WHEN OTHER
+                   ADD 1 TO WS-CTREJEITADAS
+                   DISPLAY '** TRANSACAO INVALIDA - RA ' TRAN-RA
+                           ' COD ' TRAN-COD ' REJEITADA **'
+           END-EVALUATE
+
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    INCLUIR NOVO ALUNO NO CADASTRO-MESTRE                     *
+      *--------------------------------------------------------------*
+       032-INCLUIR.
+
+           MOVE TRAN-RA       TO STUD-RA
+           MOVE TRAN-NOME     TO STUD-NOME
+           MOVE TRAN-SEXO     TO STUD-SEXO
+           MOVE TRAN-IDADE    TO STUD-IDADE
+           MOVE TRAN-CURSO    TO STUD-CURSO
+           MOVE TRAN-SITUACAO TO STUD-SITUACAO
+           WRITE REG-ALUNO-MESTRE
+               INVALID KEY
+                   ADD 1 TO WS-CTREJEITADAS
+                   DISPLAY '** RA ' TRAN-RA
+                           ' JA CADASTRADO - INCLUSAO REJEITADA **'
+               NOT INVALID KEY
+                   ADD 1 TO WS-CTINCLUSOES
+           END-WRITE
+           .
+      *--------------------------------------------------------------*
+      *    ALTERAR DADOS DE UM ALUNO JA CADASTRADO                   *
+      *--------------------------------------------------------------*
+       034-ALTERAR.
+
+           MOVE TRAN-RA TO STUD-RA
+           READ ALUNO-MESTRE
+               INVALID KEY
+                   ADD 1 TO WS-CTREJEITADAS
+                   DISPLAY '** RA ' TRAN-RA
+                           ' NAO CADASTRADO - ALTERACAO REJEITADA **'
+               NOT INVALID KEY
+                   MOVE TRAN-NOME     TO STUD-NOME
+                   MOVE TRAN-SEXO     TO STUD-SEXO
+                   MOVE TRAN-IDADE    TO STUD-IDADE
+                   MOVE TRAN-CURSO    TO STUD-CURSO
+                   MOVE TRAN-SITUACAO TO STUD-SITUACAO
+                   REWRITE REG-ALUNO-MESTRE
+                       INVALID KEY
+                           ADD 1 TO WS-CTREJEITADAS
+                           DISPLAY '** ERRO AO ALTERAR RA ' TRAN-RA
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CTALTERACOES
+                   END-REWRITE
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    EXCLUIR UM ALUNO DO CADASTRO-MESTRE                       *
+      *--------------------------------------------------------------*
+       036-EXCLUIR.
+
+           MOVE TRAN-RA TO STUD-RA
+           DELETE ALUNO-MESTRE
+               INVALID KEY
+                   ADD 1 TO WS-CTREJEITADAS
+                   DISPLAY '** RA ' TRAN-RA
+                           ' NAO CADASTRADO - EXCLUSAO REJEITADA **'
+               NOT INVALID KEY
+                   ADD 1 TO WS-CTEXCLUSOES
+           END-DELETE
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS                                      *
+      *--------------------------------------------------------------*
+       050-TERMINAR.
+
+           CLOSE ALUNO-MESTRE
+           DISPLAY AS-HIFENS
+           DISPLAY '** FIM DA EXECUCAO **'
+           DISPLAY "INCLUSOES EFETUADAS.....: " WS-CTINCLUSOES
+           DISPLAY "ALTERACOES EFETUADAS....: " WS-CTALTERACOES
+           DISPLAY "EXCLUSOES EFETUADAS.....: " WS-CTEXCLUSOES
+           DISPLAY "TRANSACOES REJEITADAS...: " WS-CTREJEITADAS
+           DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG008"
+           .
+      *---------------> FIM DO PROGRAMA CGPRG008 <-------------------*

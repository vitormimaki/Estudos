@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG009.
+       AUTHOR. VITOR A. S. MIMAKI.
+       DATE-WRITTEN. 08/08/2026.
+       INSTALLATION. FATEC SAO CAETANO.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NIVEL BASICO.
+      *--------------------------------------------------------------*
+      * OBJETIVO: SUBPROGRAMA COMUM DE LOG DE AUDITORIA/CONTROLE.     *
+      *           CADA PROGRAMA DA CADEIA CGPRG003/004/005 CHAMA     *
+      *           ESTE MODULO NO INICIO E NO TERMINO DA EXECUCAO     *
+      *           PARA GRAVAR PROGRAMA, DATA/HORA, EVENTO, QTD DE    *
+      *           REGISTROS E CODIGO DE RETORNO NO ARQUIVO DE        *
+      *           CONTROLE.                                          *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUVOS
+           SELECT ARQ-CTRLOG ASSIGN TO CTRLLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTRLOG-STATUS.
+
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+      *-----> LOG DE AUDITORIA/CONTROLE, COMUM A TODA A CADEIA
+       FD  ARQ-CTRLOG
+           RECORDING MODE IS F.
+       01  REG-CTRLOG.
+           05 LOG-PROGRAMA           PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 LOG-DATA               PIC 9(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 LOG-HORA               PIC 9(06).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 LOG-EVENTO             PIC X(01).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 LOG-QTD-REGS           PIC 9(06).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 LOG-COD-RETORNO        PIC 99.
+           05 FILLER                 PIC X(44) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       77  WS-CTRLOG-STATUS          PIC X(02).
+       77  AS-DATA                   PIC 9(08).
+       77  AS-HORA                   PIC 99.99.9999.
+
+       LINKAGE SECTION.
+      *----------------*
+       01  LK-LOG-PARAMETROS.
+           05 LK-LOG-PROGRAMA        PIC X(08).
+           05 LK-LOG-EVENTO          PIC X(01).
+      *       I = INICIO DA EXECUCAO, T = TERMINO DA EXECUCAO
+           05 LK-LOG-QTD-REGS        PIC 9(06).
+           05 LK-LOG-COD-RETORNO     PIC 99.
+      *
+       PROCEDURE DIVISION USING LK-LOG-PARAMETROS.
+      *==========================================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+
+           ACCEPT AS-DATA FROM DATE
+           ADD 20000000 TO AS-DATA
+           ACCEPT AS-HORA FROM TIME
+
+           OPEN EXTEND ARQ-CTRLOG
+           IF WS-CTRLOG-STATUS = '35'
+               OPEN OUTPUT ARQ-CTRLOG
+           END-IF
+
+           MOVE LK-LOG-PROGRAMA      TO LOG-PROGRAMA
+           MOVE AS-DATA              TO LOG-DATA
+           MOVE AS-HORA(1:6)         TO LOG-HORA
+           MOVE LK-LOG-EVENTO        TO LOG-EVENTO
+           MOVE LK-LOG-QTD-REGS      TO LOG-QTD-REGS
+           MOVE LK-LOG-COD-RETORNO   TO LOG-COD-RETORNO
+           WRITE REG-CTRLOG
+
+           CLOSE ARQ-CTRLOG
+           GOBACK
+           .
+      *---------------> FIM DO PROGRAMA CGPRG009 <-------------------*

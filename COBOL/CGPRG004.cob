@@ -19,12 +19,63 @@
       *---------------------*
        FILE-CONTROL.
       *==> LOCAL PARA O SELECT DOS ARQUVOS
+      *-----> O DATASET CG.BATCH.TABCEP PRECISA CHEGAR JA ORDENADO
+      *       ASCENDENTE POR TAB-CEP-PREFIXO: 015-CARREGAR-TAB-CEP
+      *       CARREGA OS REGISTROS NA ORDEM EM QUE VEM DO ARQUIVO, SEM
+      *       ORDENAR, E 030-PROCESSAR FAZ SEARCH ALL (BUSCA BINARIA)
+      *       NESSA TABELA - FORA DE ORDEM, A BUSCA RETORNA RESULTADO
+      *       ERRADO OU CAI NO AT END SEM AVISO
+           SELECT TAB-CEP ASSIGN TO TABCEP
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT LOTES-ENTRADA ASSIGN TO LOTESIN
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT REG-VENDAS-DIA ASSIGN TO REGVEND
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
       *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+      *-----> TABELA DE PRECO DO M2 POR FAIXA DE CEP
+       FD  TAB-CEP
+           RECORDING MODE IS F.
+       01  REG-TAB-CEP.
+           05 TAB-CEP-PREFIXO    PIC 9(05).
+           05 TAB-CEP-VAL-M2     PIC 9(05)V9(02).
+      *-----> LOTES DE VENDA POR DEPARTAMENTO, LIDOS DIRETAMENTE POR
+      *       ESTE PROGRAMA (O ARQUIVO FICA ABERTO DO INICIO AO FIM
+      *       DO RUN; CADA GRUPO DE LOTES DE UM DEPARTAMENTO TERMINA
+      *       COM UM REGISTRO SENTINELA ALL '9', JA QUE O CGPRG007
+      *       CHAMA ESTE PROGRAMA 1 VEZ POR DEPARTAMENTO E CADA
+      *       CHAMADA SO PODE CONSUMIR OS LOTES DO SEU PROPRIO DEPTO)
+       FD  LOTES-ENTRADA
+           RECORDING MODE IS F.
+       01  REG-LOTE-ENTRADA.
+           05 LOTE-CEP-IN         PIC 9(08).
+           05 LOTE-FRENTE-IN      PIC 9(03)V9(02).
+           05 LOTE-COMP-IN        PIC 9(03)V9(02).
+      *-----> REGISTRO DE VENDAS DO DIA (UM LOTE POR LINHA + TOTAIS)
+       FD  REG-VENDAS-DIA
+           RECORDING MODE IS F.
+       01  REG-VENDA-DET.
+           05 RV-DPTO             PIC 9(04).
+           05 RV-NOME-DPTO        PIC X(15).
+           05 RV-CEP              PIC 9(08).
+           05 RV-FRENTE           PIC 9(03)V9(02).
+           05 RV-COMP             PIC 9(03)V9(02).
+           05 RV-VAL-M2           PIC 9(05)V9(02).
+           05 RV-VAL-VENDA        PIC 9(08)V9(02).
+           05 RV-COMISSAO         PIC 9(07)V9(02).
+           05 RV-MENSAGEM         PIC X(12).
+           05 FILLER              PIC X(05) VALUE SPACES.
+       01  REG-VENDA-TOTAIS.
+           05 RV-TOT-LITERAL      PIC X(20) VALUE
+                                   'TOTAL DO DIA'.
+           05 RV-TOT-QTD-LOTES    PIC 9(04).
+           05 RV-TOT-VAL-VENDA    PIC 9(09)V99.
+           05 RV-TOT-COMISSAO     PIC 9(08)V99.
+           05 FILLER              PIC X(35) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
       *-----------------------*
@@ -32,6 +83,15 @@
       *-----> AREA AUXILIAR
        77  WS-FIM                 PIC X(01) VALUE 'N'.
        77  WS-CTEXIB              PIC 9(02).
+       77  WS-CTREJEITADOS        PIC 9(02) VALUE ZEROS.
+      *-----> CONTROLA SE E A 1A CHAMADA DESTE RUN (O CGPRG007 CHAMA
+      *       ESTE PROGRAMA 1 VEZ POR DEPARTAMENTO; A WORKING-STORAGE
+      *       PERMANECE ENTRE CHAMADAS, ENTAO ISSO EVITA REABRIR/
+      *       ZERAR O REGISTRO DE VENDAS E OS TOTAIS A CADA DEPTO)
+       77  WS-PRIMEIRA-CHAMADA    PIC X(01) VALUE 'S'.
+       77  WS-CTLOTES-VALIDOS     PIC 9(02) VALUE ZEROS.
+       77  WS-LOTE-VALIDO         PIC X(01) VALUE 'S'.
+       77  WS-COD-MOTIVO          PIC 99.
        77  AS-CEP                 PIC 9(08).
        77  AS-FRENTE              PIC 9(03)V9(02).
        77  AS-COMP                PIC 9(03)V9(02).
@@ -41,8 +101,39 @@
        77  AS-DATA                PIC 9(08).
        77  AS-HORA                PIC 99.99.9999.
        77  AS-HIFENS              PIC X(80) VALUE ALL '-'.
+      *-----> PARAMETROS TROCADOS COM O LOG DE AUDITORIA (CGPRG009)
+       01  WS-LOG-PARMS.
+           05 WS-LOG-PROGRAMA     PIC X(08) VALUE 'CGPRG004'.
+           05 WS-LOG-EVENTO       PIC X(01).
+           05 WS-LOG-QTD-REGS     PIC 9(06).
+           05 WS-LOG-COD-RETORNO  PIC 99.
+      *-----> PARAMETROS TROCADOS COM O REJEITOR COMUM (CGPRG010)
+       01  WS-REJ-PARMS.
+           05 WS-REJ-PROGRAMA     PIC X(08) VALUE 'CGPRG004'.
+           05 WS-REJ-COD-MOTIVO   PIC 99.
+           05 WS-REJ-DESCR-MOTIVO PIC X(20).
+           05 WS-REJ-DADO-ORIGINAL PIC X(60).
+      *-----> TABELA DE PRECO DO M2 POR FAIXA DE CEP (EM MEMORIA)
+       77  WS-TAB-CEP-FIM         PIC X(01) VALUE 'N'.
+       77  AS-VAL-M2-PADRAO       PIC 9(05)V9(02) VALUE 2315,00.
+       77  WS-CEP-PREFIXO         PIC 9(05).
+       77  WS-TAB-CEP-QTD         PIC 9(03) VALUE ZEROS.
+      *-----> TOTAIS DO REGISTRO DE VENDAS DO DIA
+       77  AS-TOTAL-VAL-VENDA     PIC 9(09)V99 VALUE ZEROS.
+       77  AS-TOTAL-COMISSAO      PIC 9(08)V99 VALUE ZEROS.
+       01  WS-TAB-CEP-AREA.
+           05 WS-TAB-CEP          OCCURS 1 TO 100 TIMES
+                                   DEPENDING ON WS-TAB-CEP-QTD
+                                   ASCENDING KEY IS WS-TAB-CEP-PREFIXO
+                                   INDEXED BY WS-IDX-CEP.
+               10 WS-TAB-CEP-PREFIXO   PIC 9(05).
+               10 WS-TAB-CEP-VAL-M2    PIC 9(05)V9(02).
       *-----> DADOS DE SAIDA VIA SYSOUT
        01  WS-REG-SYSOUT.
+           05 WS-DPTO             PIC 9(04).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 WS-NOME-DPTO        PIC X(15).
+           05 FILLER              PIC X(01) VALUE SPACE.
            05 WS-CEP              PIC 9(08).
            05 FILLER              PIC X(01) VALUE SPACE.
            05 WS-FRENTE           PIC ZZ9,99.
@@ -57,6 +148,10 @@
            05 FILLER              PIC X(01) VALUE SPACE.
            05 WS-MENSAGEM         PIC X(12).
        01  WS-CAB.
+           05 FILLER              PIC X(04) VALUE 'DPTO'.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 FILLER              PIC X(09) VALUE 'NOME-DPTO'.
+           05 FILLER              PIC X(07) VALUE SPACES.
            05 FILLER              PIC X(03) VALUE 'CEP'.
            05 FILLER              PIC X(07) VALUE SPACES.
            05 FILLER              PIC X(06) VALUE 'FRENTE'.
@@ -77,9 +172,10 @@
            05 LK-NR-DPTO             PIC 9(04).
            05 LK-NOME-DPTO           PIC X(15).
            05 LK-COD-RETORNO         PIC 99.
+           05 LK-ULTIMO-LOTE         PIC X(01).
       *
-       PROCEDURE DIVISION.
-      *==================*
+       PROCEDURE DIVISION USING LK-PARAMETROS.
+      *=====================================*
       *--------------------------------------------------------------*
       *    PROCESSO PRINCIPAL                                        *
       *--------------------------------------------------------------*
@@ -87,7 +183,7 @@
            PERFORM 010-INICIAR
            PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
            PERFORM 050-TERMINAR
-           STOP RUN
+           GOBACK
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS INICIAIS                                    *
@@ -104,45 +200,200 @@
                    '/' AS-DATA(5:2) '/' AS-DATA(1:4)
            DISPLAY 'HORA DO CALCULO: ' AS-HORA
            DISPLAY AS-HIFENS
-           MOVE  ZEROS  TO  WS-CTEXIB
+           DISPLAY WS-CAB
+           MOVE  ZEROS  TO  LK-COD-RETORNO
+      *-----> PRECISA SER REARMADO A CADA CHAMADA: A WORKING-STORAGE
+      *       PERSISTE ENTRE CALLS E, SEM ISSO, O SENTINELA LIDO NO
+      *       DEPTO ANTERIOR DEIXARIA O PERFORM ... UNTIL ABAIXO SEM
+      *       EXECUTAR NENHUMA VEZ NOS DEMAIS DEPARTAMENTOS
+           MOVE  'N'    TO  WS-FIM
+
+           IF WS-PRIMEIRA-CHAMADA = 'S'
+               MOVE  ZEROS  TO  WS-CTEXIB
+               MOVE  ZEROS  TO  WS-CTLOTES-VALIDOS
+               MOVE  ZEROS  TO  AS-TOTAL-VAL-VENDA
+               MOVE  ZEROS  TO  AS-TOTAL-COMISSAO
+               PERFORM 015-CARREGAR-TAB-CEP
+               OPEN INPUT  LOTES-ENTRADA
+               OPEN OUTPUT REG-VENDAS-DIA
+               MOVE 'N'     TO  WS-PRIMEIRA-CHAMADA
+           ELSE
+               OPEN EXTEND REG-VENDAS-DIA
+           END-IF
+
+           MOVE 'I'     TO  WS-LOG-EVENTO
+           MOVE ZEROS   TO  WS-LOG-QTD-REGS
+           MOVE ZEROS   TO  WS-LOG-COD-RETORNO
+           CALL 'CGPRG009' USING WS-LOG-PARMS
+
+           PERFORM 025-LER-LOTE
            .
       *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN                        *
+      *    CARREGAR EM MEMORIA A TABELA DE PRECO DO M2 POR CEP       *
+      *--------------------------------------------------------------*
+       015-CARREGAR-TAB-CEP.
+
+           OPEN INPUT TAB-CEP
+           PERFORM UNTIL WS-TAB-CEP-FIM = 'S'
+               READ TAB-CEP
+                   AT END
+                       MOVE 'S' TO WS-TAB-CEP-FIM
+                   NOT AT END
+                       ADD 1 TO WS-TAB-CEP-QTD
+                       MOVE TAB-CEP-PREFIXO
+                            TO WS-TAB-CEP-PREFIXO(WS-TAB-CEP-QTD)
+                       MOVE TAB-CEP-VAL-M2
+                            TO WS-TAB-CEP-VAL-M2(WS-TAB-CEP-QTD)
+               END-READ
+           END-PERFORM
+           CLOSE TAB-CEP
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DE UM LOTE DO ARQUIVO LOTES-ENTRADA               *
+      *--------------------------------------------------------------*
+       025-LER-LOTE.
+
+           READ LOTES-ENTRADA
+               AT END
+                   MOVE 'S' TO WS-FIM
+               NOT AT END
+                   IF REG-LOTE-ENTRADA = ALL '9'
+                       MOVE 'S' TO WS-FIM
+                   END-IF
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR O LOTE LIDO DE LOTES-ENTRADA                    *
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           MOVE 09000300           TO   AS-CEP
+           MOVE LK-NR-DPTO         TO   WS-DPTO
+           MOVE LK-NOME-DPTO       TO   WS-NOME-DPTO
+           MOVE LOTE-CEP-IN        TO   AS-CEP
            MOVE AS-CEP TO WS-CEP
-           MOVE 12,35              TO   AS-FRENTE
+           MOVE LOTE-FRENTE-IN     TO   AS-FRENTE
            MOVE AS-FRENTE TO WS-FRENTE
-           MOVE 52,00              TO   AS-COMP
+           MOVE LOTE-COMP-IN       TO   AS-COMP
            MOVE AS-COMP TO WS-COMP
-           MOVE 2315,00            TO   AS-VAL-M2
-           MOVE AS-VAL-M2 TO WS-VAL-M2
-           COMPUTE AS-VAL-VENDA = AS-FRENTE * AS-COMP
-           * AS-VAL-M2
-           MOVE AS-VAL-VENDA TO WS-VAL-VENDA
-           IF AS-VAL-VENDA > 1500000
-                COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,04
-                MOVE 'ALTO PADRAO' TO WS-MENSAGEM
+
+           PERFORM 028-VALIDAR-LOTE
+
+           IF WS-LOTE-VALIDO = 'N'
+               MOVE ZEROS TO AS-VAL-M2
+               MOVE ZEROS TO AS-VAL-VENDA
+               MOVE ZEROS TO AS-COMISSAO
+               MOVE AS-VAL-M2    TO WS-VAL-M2
+               MOVE AS-VAL-VENDA TO WS-VAL-VENDA
+               MOVE AS-COMISSAO  TO WS-COMISSAO
+               ADD 1 TO WS-CTREJEITADOS
+               MOVE 04 TO LK-COD-RETORNO
+
+               MOVE WS-COD-MOTIVO    TO WS-REJ-COD-MOTIVO
+               MOVE WS-MENSAGEM      TO WS-REJ-DESCR-MOTIVO
+               MOVE REG-LOTE-ENTRADA TO WS-REJ-DADO-ORIGINAL
+               CALL 'CGPRG010' USING WS-REJ-PARMS
            ELSE
-                COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,06
-                MOVE 'MEDIO PADRAO' TO WS-MENSAGEM
+               MOVE AS-CEP(1:5)        TO   WS-CEP-PREFIXO
+               SET WS-IDX-CEP TO 1
+               SEARCH ALL WS-TAB-CEP
+                   AT END
+                       MOVE AS-VAL-M2-PADRAO TO AS-VAL-M2
+                   WHEN WS-TAB-CEP-PREFIXO(WS-IDX-CEP) = WS-CEP-PREFIXO
+                       MOVE WS-TAB-CEP-VAL-M2(WS-IDX-CEP) TO AS-VAL-M2
+               END-SEARCH
+               MOVE AS-VAL-M2 TO WS-VAL-M2
+               COMPUTE AS-VAL-VENDA = AS-FRENTE * AS-COMP
+               * AS-VAL-M2
+               MOVE AS-VAL-VENDA TO WS-VAL-VENDA
+               IF AS-VAL-VENDA > 1500000
+                    COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,04
+                    MOVE 'ALTO PADRAO' TO WS-MENSAGEM
+               ELSE
+                    COMPUTE AS-COMISSAO = AS-VAL-VENDA * 0,06
+                    MOVE 'MEDIO PADRAO' TO WS-MENSAGEM
+               END-IF
+               MOVE AS-COMISSAO TO WS-COMISSAO
+               ADD 1            TO WS-CTLOTES-VALIDOS
+               ADD AS-VAL-VENDA TO AS-TOTAL-VAL-VENDA
+               ADD AS-COMISSAO  TO AS-TOTAL-COMISSAO
            END-IF
-           MOVE AS-COMISSAO TO WS-COMISSAO
-           DISPLAY WS-CAB
+
            DISPLAY WS-REG-SYSOUT
            ADD 1 TO WS-CTEXIB
-           MOVE 'S' TO WS-FIM
+
+           MOVE WS-DPTO      TO RV-DPTO
+           MOVE WS-NOME-DPTO TO RV-NOME-DPTO
+           MOVE AS-CEP       TO RV-CEP
+           MOVE AS-FRENTE    TO RV-FRENTE
+           MOVE AS-COMP      TO RV-COMP
+           MOVE AS-VAL-M2    TO RV-VAL-M2
+           MOVE AS-VAL-VENDA TO RV-VAL-VENDA
+           MOVE AS-COMISSAO  TO RV-COMISSAO
+           MOVE WS-MENSAGEM  TO RV-MENSAGEM
+           WRITE REG-VENDA-DET
+
+           PERFORM 025-LER-LOTE
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR O LOTE ANTES DE PRECIFICAR                        *
+      *--------------------------------------------------------------*
+       028-VALIDAR-LOTE.
+
+      *-----> EVALUATE TRUE SO REGISTRA O MOTIVO DA 1A REGRA QUE
+      *       FALHAR - SENAO UMA FALHA POSTERIOR SOBRESCREVERIA O
+      *       MOTIVO JA GRAVADO E O REJEITOR (CGPRG010) PERDERIA A
+      *       CAUSA REAL DA 1A REGRA VIOLADA
+           EVALUATE TRUE
+               WHEN LOTE-FRENTE-IN <= 0
+                   MOVE 'N' TO WS-LOTE-VALIDO
+                   MOVE 01 TO WS-COD-MOTIVO
+                   MOVE 'FRENTE INVAL' TO WS-MENSAGEM
+               WHEN LOTE-COMP-IN <= 0
+                   MOVE 'N' TO WS-LOTE-VALIDO
+                   MOVE 02 TO WS-COD-MOTIVO
+                   MOVE 'COMP INVALID' TO WS-MENSAGEM
+               WHEN LOTE-CEP-IN NOT NUMERIC OR LOTE-CEP-IN = ZEROS
+                   MOVE 'N' TO WS-LOTE-VALIDO
+                   MOVE 03 TO WS-COD-MOTIVO
+                   MOVE 'CEP INVALIDO' TO WS-MENSAGEM
+               WHEN OTHER
+                   MOVE 'S' TO WS-LOTE-VALIDO
+           END-EVALUATE
            .
       *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS                                      *
       *--------------------------------------------------------------*
        050-TERMINAR.
 
+      *-----> SO GRAVA O TRAILER DE TOTAIS E FECHA OS ARQUIVOS NA
+      *       ULTIMA CHAMADA (SINALIZADA PELO CGPRG007 VIA
+      *       LK-ULTIMO-LOTE), PARA QUE REGVEND TENHA UM UNICO
+      *       REGISTRO DE TOTAL DO DIA NO FIM DO ARQUIVO, E NAO UM
+      *       TRAILER INTERCALADO APOS CADA DEPARTAMENTO
+           IF LK-ULTIMO-LOTE = 'S'
+               MOVE WS-CTLOTES-VALIDOS TO RV-TOT-QTD-LOTES
+               MOVE AS-TOTAL-VAL-VENDA TO RV-TOT-VAL-VENDA
+               MOVE AS-TOTAL-COMISSAO  TO RV-TOT-COMISSAO
+               WRITE REG-VENDA-TOTAIS
+               CLOSE REG-VENDAS-DIA
+               CLOSE LOTES-ENTRADA
+           END-IF
+
            DISPLAY AS-HIFENS
            DISPLAY '** ENCERRANDO A EXECUCAO **'
            DISPLAY "REGISTROS EXIBIDOS = " WS-CTEXIB
+           DISPLAY "LOTES REJEITADOS      = " WS-CTREJEITADOS
+           DISPLAY "TOTAL VENDIDO NO DIA  = " AS-TOTAL-VAL-VENDA
+           DISPLAY "TOTAL DE COMISSAO     = " AS-TOTAL-COMISSAO
            DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG004"
+
+           MOVE 'T'             TO WS-LOG-EVENTO
+           MOVE WS-CTEXIB       TO WS-LOG-QTD-REGS
+           MOVE LK-COD-RETORNO  TO WS-LOG-COD-RETORNO
+           CALL 'CGPRG009' USING WS-LOG-PARMS
+
+           IF LK-COD-RETORNO NOT = ZEROS
+               MOVE 4 TO RETURN-CODE
+           END-IF
            .
       *---------------> FIM DO PROGRAMA CGPRG004 <-------------------*

@@ -16,6 +16,7 @@
       * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
       * ------  -------  ------  ------  -------------------------   *
       *  V01    ABR/2025 010001  SISTEMA MOSTRA SYSOUT
+      *  V02    AGO/2026 010002  RELATORIO GRAVADO EM ARQUIVO DE SAIDA
       *--------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *====================*
@@ -27,10 +28,47 @@
            .
        INPUT-OUTPUT SECTION.
       *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUVOS
+           SELECT REL-ALUNOS ASSIGN TO RELALUNO
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARQ-CHECKPOINT ASSIGN TO CKPTALU
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
       *=============*
        FILE SECTION.
       *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+      *-----> RELATORIO DA TURMA GRAVADO EM ARQUIVO DE SAIDA
+       FD  REL-ALUNOS
+           RECORDING MODE IS F.
+       01  REG-REL-LINHA             PIC X(80).
+       01  REG-REL-TOTAIS.
+           05 RT-LITERAL             PIC X(20) VALUE
+                                      'TOTAIS DA TURMA'.
+           05 RT-QTD-LIDOS           PIC 9(02).
+           05 RT-QTD-MULHERES        PIC 9(02).
+           05 RT-QTD-HOMENS          PIC 9(02).
+           05 RT-MEDIA-GERAL         PIC 9(02)V9(04).
+           05 RT-QTD-ABAIXO          PIC 99.
+           05 RT-PCT-ABAIXO          PIC 9(02)V99.
+           05 FILLER                 PIC X(42) VALUE SPACES.
+      *-----> ARQUIVO DE CHECKPOINT/RESTART PARA DECKS LONGOS
+       FD  ARQ-CHECKPOINT
+           RECORDING MODE IS F.
+       01  REG-CHECKPOINT.
+           05 CKPT-ULTIMO-NUMERO     PIC 9(04).
+           05 CKPT-CTLIDO            PIC 9(02).
+           05 CKPT-CTF               PIC 9(02).
+           05 CKPT-CTH               PIC 9(02).
+           05 CKPT-SOMAS-MEDIAS      PIC 9(03)V9(04).
+           05 CKPT-MEDIA-ABAIXO      PIC 99.
+           05 CKPT-CTREJEITADOS      PIC 99.
+           05 CKPT-CTVALIDOS         PIC 9(02).
+           05 FILLER                 PIC X(57) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
       *-----------------------*
        77  AS-HIFENS              PIC X(80) VALUE ALL '-'.
@@ -49,6 +87,35 @@
            05  AS-MEDIA-ABAIXO        PIC 99 VALUE ZEROS.
            05  WS-PORCENT-ABAIXO      PIC Z9,99.
            05  AS-PORCENT-ABAIXO      PIC 9(02)V99 VALUE ZEROS.
+      *-----> CONTROLE DE CHECKPOINT/RESTART (DECKS LONGOS NA SYSIN)
+       77  WS-CKPT-STATUS             PIC X(02).
+       77  WS-CKPT-INTERVALO          PIC 9(02) VALUE 10.
+       77  WS-CTDESDE-CKPT            PIC 9(02) VALUE ZEROS.
+       77  WS-RESTART                 PIC X(01) VALUE 'N'.
+       77  WS-ULTIMO-NUMERO           PIC 9(04) VALUE ZEROS.
+      *-----> VALIDACAO DAS NOTAS RECEBIDAS NA SYSIN
+       77  WS-NOTA-VALIDA             PIC X(01) VALUE 'S'.
+       77  WS-COD-MOTIVO              PIC 99.
+       77  WS-MOTIVO-REJ              PIC X(20).
+       77  WS-CTREJEITADOS            PIC 9(02) VALUE ZEROS.
+      *-----> REGISTROS VALIDOS DE FATO PROCESSADOS (DIFERENTE DE
+      *       WS-CTLIDO, QUE CONTA TAMBEM OS REJEITADOS) - USADO
+      *       COMO DIVISOR DA MEDIA/PERCENTUAL GERAL DA TURMA
+       77  WS-CTVALIDOS               PIC 9(02) VALUE ZEROS.
+      *-----> TOTAIS POR CURSO (WS-CURSO-IN)
+       77  WS-QTD-CURSOS              PIC 9(02) VALUE ZEROS.
+       01  WS-TAB-CURSO-AREA.
+           05  WS-TAB-CURSO           OCCURS 1 TO 20 TIMES
+                                       DEPENDING ON WS-QTD-CURSOS
+                                       INDEXED BY WS-IDX-CURSO.
+               10 WS-TAB-CURSO-NOME       PIC X(12).
+               10 WS-TAB-CURSO-QTD        PIC 9(03).
+               10 WS-TAB-CURSO-SOMA       PIC 9(05)V9(04).
+               10 WS-TAB-CURSO-ABAIXO     PIC 9(03).
+       77  AS-MEDIA-CURSO             PIC 9(02)V9(04).
+       77  WS-MEDIA-CURSO             PIC Z9,99.
+       77  AS-PORCENT-CURSO           PIC 9(03)V99.
+       77  WS-PORCENT-CURSO           PIC ZZ9,99.
       *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
        01  WS-REG-SYSIN.
            05 WS-NUMERO-IN        PIC 9(04).
@@ -58,6 +125,7 @@
            05 WS-CURSO-IN         PIC X(12).
            05 WS-NOTA1-IN         PIC 9(02)V99.
            05 WS-NOTA2-IN         PIC 9(02)V99.
+           05 WS-NOTA-REC-IN      PIC 9(02)V99.
 
        01  WS-REG-SYSOUT.
            05 WS-NUM              PIC 9(04).
@@ -75,6 +143,8 @@
            05 WS-NT2              PIC Z9,99.
            05 FILLER              PIC X(01) VALUE SPACES.
            05 WS-MED              PIC Z9,99.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 WS-REC              PIC Z9,99.
 
        01  WS-CAB.
            05 FILLER              PIC X(03) VALUE 'NUM'.
@@ -92,6 +162,23 @@
            05 FILLER              PIC X(05) VALUE 'NOTA2'.
            05 FILLER              PIC X(01) VALUE SPACES.
            05 FILLER              PIC X(05) VALUE 'MEDIA'.
+           05 FILLER              PIC X(01) VALUE SPACES.
+           05 FILLER              PIC X(03) VALUE 'REC'.
+      *-----> LAYOUT COMUM DE ALUNO (COMPARTILHADO COM CGPRG003 E
+      *       COM O CADASTRO DO ALUNO-MESTRE)
+       COPY CGSTUD01.
+      *-----> PARAMETROS TROCADOS COM O LOG DE AUDITORIA (CGPRG009)
+       01  WS-LOG-PARMS.
+           05 WS-LOG-PROGRAMA     PIC X(08) VALUE 'CGPRG005'.
+           05 WS-LOG-EVENTO       PIC X(01).
+           05 WS-LOG-QTD-REGS     PIC 9(06).
+           05 WS-LOG-COD-RETORNO  PIC 99.
+      *-----> PARAMETROS TROCADOS COM O REJEITOR COMUM (CGPRG010)
+       01  WS-REJ-PARMS.
+           05 WS-REJ-PROGRAMA     PIC X(08) VALUE 'CGPRG005'.
+           05 WS-REJ-COD-MOTIVO   PIC 99.
+           05 WS-REJ-DESCR-MOTIVO PIC X(20).
+           05 WS-REJ-DADO-ORIGINAL PIC X(60).
       *
        PROCEDURE DIVISION.
       *==================*
@@ -117,19 +204,87 @@
            DISPLAY AS-HIFENS
            DISPLAY WS-CAB
            DISPLAY AS-HIFENS
+
+           PERFORM 012-VERIFICAR-RESTART
+
+      *-----> SO REESCREVE O CABECALHO QUANDO NAO FOR RETOMADA. EM UM
+      *       RESTART O ARQUIVO JA TEM O CABECALHO E AS LINHAS DOS
+      *       ALUNOS PROCESSADOS ANTES DO CHECKPOINT, GRAVADOS PELA
+      *       EXECUCAO ANTERIOR - OPEN OUTPUT TRUNCARIA TUDO ISSO E
+      *       O ARQUIVO FICARIA INCOMPLETO PARA QUEM O CONSOME DEPOIS
+           IF WS-RESTART = 'S'
+               OPEN EXTEND REL-ALUNOS
+           ELSE
+               OPEN OUTPUT REL-ALUNOS
+               WRITE REG-REL-LINHA FROM WS-CAB
+           END-IF
+
+           MOVE 'I'     TO  WS-LOG-EVENTO
+           MOVE ZEROS   TO  WS-LOG-QTD-REGS
+           MOVE ZEROS   TO  WS-LOG-COD-RETORNO
+           CALL 'CGPRG009' USING WS-LOG-PARMS
+
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    VERIFICAR SE EXISTE CHECKPOINT PARA RETOMAR O PROCESSO    *
+      *--------------------------------------------------------------*
+       012-VERIFICAR-RESTART.
+
+      *-----> SO ABRE O CHECKPOINT PARA LEITURA AQUI. O ARQUIVO SO
+      *       E REESCRITO (OPEN OUTPUT) QUANDO UM NOVO CHECKPOINT E
+      *       DE FATO GRAVADO (040-GRAVAR-CHECKPOINT) OU QUANDO A
+      *       EXECUCAO TERMINA NORMALMENTE (090-TERMINAR), PARA NAO
+      *       DESTRUIR UM CHECKPOINT VALIDO ANTES DE TER UM NOVO.
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-CKPT-STATUS = '00'
+               READ ARQ-CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+      *-----------> CKPT-ULTIMO-NUMERO = ZEROS MARCA UMA EXECUCAO
+      *             ANTERIOR QUE TERMINOU NORMALMENTE (090-TERMINAR)
+      *             - NAO HA NADA A RETOMAR NESSE CASO
+                       IF CKPT-ULTIMO-NUMERO NOT = ZEROS
+                           MOVE CKPT-ULTIMO-NUMERO TO WS-ULTIMO-NUMERO
+                           MOVE CKPT-CTLIDO        TO WS-CTLIDO
+                           MOVE CKPT-CTF           TO WS-CTF
+                           MOVE CKPT-CTH           TO WS-CTH
+                           MOVE CKPT-SOMAS-MEDIAS  TO AS-SOMAS-MEDIAS
+                           MOVE CKPT-MEDIA-ABAIXO  TO AS-MEDIA-ABAIXO
+                           MOVE CKPT-CTREJEITADOS  TO WS-CTREJEITADOS
+                           MOVE CKPT-CTVALIDOS     TO WS-CTVALIDOS
+                           MOVE 'S'                TO WS-RESTART
+                           DISPLAY '** RETOMANDO DE CHECKPOINT - '
+                                   'ULTIMO NUMERO PROCESSADO: '
+                                   WS-ULTIMO-NUMERO
+                       END-IF
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+           END-IF
+           .
+      *--------------------------------------------------------------*
       *    LEITURA DADOS DA SYSIN
       *--------------------------------------------------------------*
        025-LER-SYSIN.
 
-           ACCEPT WS-REG-SYSIN  FROM SYSIN
+      *-----> O LOOP ABAIXO PULA, UM A UM, OS REGISTROS JA PROCESSADOS
+      *       ANTES DO CHECKPOINT. E ITERATIVO (E NAO UM PERFORM
+      *       RECURSIVO DESTE PARAGRAFO) PARA NAO EMPILHAR UMA CHAMADA
+      *       NATIVA POR REGISTRO PULADO EM DECKS LONGOS DA SYSIN
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-FIM = 'S'
+                      OR NOT (WS-RESTART = 'S' AND
+                              WS-NUMERO-IN NOT > WS-ULTIMO-NUMERO)
+               ACCEPT WS-REG-SYSIN  FROM SYSIN
+               IF WS-REG-SYSIN = ALL '9'
+                   MOVE 'S' TO WS-FIM
+               END-IF
+           END-PERFORM
 
-           IF WS-REG-SYSIN = ALL '9'
-              MOVE   'S'     TO  WS-FIM
-           ELSE
-              ADD 1  TO WS-CTLIDO
+           IF WS-FIM NOT = 'S'
+               MOVE   'N'     TO  WS-RESTART
+               ADD 1  TO WS-CTLIDO
            END-IF
            .
       *--------------------------------------------------------------*
@@ -137,35 +292,129 @@
       *--------------------------------------------------------------*
        030-PROCESSAR.
 
-           COMPUTE WS-MEDIA = (WS-NOTA1-IN + WS-NOTA2-IN) / 2
-           MOVE WS-MEDIA TO WS-MED
-           ADD WS-MEDIA TO AS-SOMAS-MEDIAS
-           COMPUTE AS-MEDIA-GERAL = AS-SOMAS-MEDIAS / WS-CTLIDO
-           MOVE AS-MEDIA-GERAL TO WS-MEDIA-GERAL
-           IF WS-MEDIA < 6
-               ADD 1 TO AS-MEDIA-ABAIXO
-               MOVE AS-MEDIA-ABAIXO TO WS-MEDIA-ABAIXO
-           END-IF
-           COMPUTE AS-PORCENT-ABAIXO = AS-MEDIA-ABAIXO * 100
-                                     / WS-CTLIDO
-           MOVE AS-PORCENT-ABAIXO TO WS-PORCENT-ABAIXO
-           MOVE WS-NUMERO-IN TO WS-NUM
-           MOVE WS-NOME-IN TO WS-NOM
-           MOVE WS-SEXO-IN TO WS-SEX
-           IF WS-SEXO-IN = 'F'
-               ADD 1 TO WS-CTF
+           PERFORM 027-VALIDAR-ALUNO
+
+           IF WS-NOTA-VALIDA = 'N'
+               ADD 1 TO WS-CTREJEITADOS
+               DISPLAY '** ALUNO ' WS-NUMERO-IN ' REJEITADO: '
+                       WS-MOTIVO-REJ
+               MOVE WS-COD-MOTIVO    TO WS-REJ-COD-MOTIVO
+               MOVE WS-MOTIVO-REJ    TO WS-REJ-DESCR-MOTIVO
+               MOVE WS-REG-SYSIN     TO WS-REJ-DADO-ORIGINAL
+               CALL 'CGPRG010' USING WS-REJ-PARMS
            ELSE
-               ADD 1 TO WS-CTH
+               COMPUTE WS-MEDIA = (WS-NOTA1-IN + WS-NOTA2-IN) / 2
+               IF WS-MEDIA < 6
+                   COMPUTE WS-MEDIA = (WS-MEDIA + WS-NOTA-REC-IN) / 2
+               END-IF
+               MOVE WS-MEDIA TO WS-MED
+               MOVE WS-NOTA-REC-IN TO WS-REC
+               ADD 1 TO WS-CTVALIDOS
+               ADD WS-MEDIA TO AS-SOMAS-MEDIAS
+               COMPUTE AS-MEDIA-GERAL = AS-SOMAS-MEDIAS / WS-CTVALIDOS
+               MOVE AS-MEDIA-GERAL TO WS-MEDIA-GERAL
+               IF WS-MEDIA < 6
+                   ADD 1 TO AS-MEDIA-ABAIXO
+                   MOVE AS-MEDIA-ABAIXO TO WS-MEDIA-ABAIXO
+               END-IF
+               COMPUTE AS-PORCENT-ABAIXO = AS-MEDIA-ABAIXO * 100
+                                         / WS-CTVALIDOS
+               MOVE AS-PORCENT-ABAIXO TO WS-PORCENT-ABAIXO
+               MOVE WS-NUMERO-IN TO WS-NUM
+               MOVE WS-NOME-IN TO WS-NOM
+               MOVE WS-SEXO-IN TO WS-SEX
+               IF WS-SEXO-IN = 'F'
+                   ADD 1 TO WS-CTF
+               ELSE
+                   ADD 1 TO WS-CTH
+               END-IF
+               MOVE WS-IDADE-IN TO WS-IDA
+               MOVE WS-CURSO-IN TO WS-CUR
+               MOVE WS-NOTA1-IN TO WS-NT1
+               MOVE WS-NOTA2-IN TO WS-NT2
+               DISPLAY WS-REG-SYSOUT
+               WRITE REG-REL-LINHA FROM WS-REG-SYSOUT
+
+               PERFORM 035-ACUM-POR-CURSO
+           END-IF
+
+           MOVE WS-NUMERO-IN TO WS-ULTIMO-NUMERO
+           ADD 1 TO WS-CTDESDE-CKPT
+           IF WS-CTDESDE-CKPT >= WS-CKPT-INTERVALO
+               PERFORM 040-GRAVAR-CHECKPOINT
+               MOVE ZEROS TO WS-CTDESDE-CKPT
            END-IF
-           MOVE WS-IDADE-IN TO WS-IDA
-           MOVE WS-CURSO-IN TO WS-CUR
-           MOVE WS-NOTA1-IN TO WS-NT1
-           MOVE WS-NOTA2-IN TO WS-NT2
-           DISPLAY WS-REG-SYSOUT
 
            PERFORM 025-LER-SYSIN
            .
       *--------------------------------------------------------------*
+      *    VALIDAR AS NOTAS DO ALUNO ANTES DE APURAR A MEDIA         *
+      *--------------------------------------------------------------*
+       027-VALIDAR-ALUNO.
+
+      *-----> EVALUATE TRUE SO REGISTRA O MOTIVO DA 1A REGRA QUE
+      *       FALHAR - SENAO UMA FALHA POSTERIOR SOBRESCREVERIA O
+      *       MOTIVO JA GRAVADO E O REJEITOR (CGPRG010) PERDERIA A
+      *       CAUSA REAL DA 1A REGRA VIOLADA
+           EVALUATE TRUE
+               WHEN WS-NOTA1-IN > 10,00
+                   MOVE 'N' TO WS-NOTA-VALIDA
+                   MOVE 01  TO WS-COD-MOTIVO
+                   MOVE 'NOTA1 INVALIDA' TO WS-MOTIVO-REJ
+               WHEN WS-NOTA2-IN > 10,00
+                   MOVE 'N' TO WS-NOTA-VALIDA
+                   MOVE 02  TO WS-COD-MOTIVO
+                   MOVE 'NOTA2 INVALIDA' TO WS-MOTIVO-REJ
+               WHEN OTHER
+                   MOVE 'S' TO WS-NOTA-VALIDA
+           END-EVALUATE
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR CHECKPOINT DE RESTART A CADA N REGISTROS           *
+      *--------------------------------------------------------------*
+       040-GRAVAR-CHECKPOINT.
+
+      *-----> CADA CHECKPOINT E UM RETRATO COMPLETO E SUBSTITUI O
+      *       ANTERIOR (OPEN OUTPUT + 1 WRITE + CLOSE), PARA QUE O
+      *       ARQUIVO NUNCA TENHA MAIS DE UM REGISTRO DE CHECKPOINT
+      *       NEM FIQUE ABERTO/TRUNCADO DURANTE TODO O RUN
+           MOVE WS-ULTIMO-NUMERO  TO CKPT-ULTIMO-NUMERO
+           MOVE WS-CTLIDO         TO CKPT-CTLIDO
+           MOVE WS-CTF            TO CKPT-CTF
+           MOVE WS-CTH            TO CKPT-CTH
+           MOVE AS-SOMAS-MEDIAS   TO CKPT-SOMAS-MEDIAS
+           MOVE AS-MEDIA-ABAIXO   TO CKPT-MEDIA-ABAIXO
+           MOVE WS-CTREJEITADOS   TO CKPT-CTREJEITADOS
+           MOVE WS-CTVALIDOS      TO CKPT-CTVALIDOS
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULAR TOTAIS DE CONTROLE POR CURSO                     *
+      *--------------------------------------------------------------*
+       035-ACUM-POR-CURSO.
+
+           SET WS-IDX-CURSO TO 1
+           SEARCH WS-TAB-CURSO
+               AT END
+                   ADD 1 TO WS-QTD-CURSOS
+                   SET WS-IDX-CURSO TO WS-QTD-CURSOS
+                   MOVE WS-CURSO-IN TO WS-TAB-CURSO-NOME(WS-IDX-CURSO)
+                   MOVE ZEROS       TO WS-TAB-CURSO-QTD(WS-IDX-CURSO)
+                   MOVE ZEROS       TO WS-TAB-CURSO-SOMA(WS-IDX-CURSO)
+                   MOVE ZEROS       TO WS-TAB-CURSO-ABAIXO(WS-IDX-CURSO)
+               WHEN WS-TAB-CURSO-NOME(WS-IDX-CURSO) = WS-CURSO-IN
+                   CONTINUE
+           END-SEARCH
+
+           ADD 1       TO WS-TAB-CURSO-QTD(WS-IDX-CURSO)
+           ADD WS-MEDIA TO WS-TAB-CURSO-SOMA(WS-IDX-CURSO)
+           IF WS-MEDIA < 6
+               ADD 1 TO WS-TAB-CURSO-ABAIXO(WS-IDX-CURSO)
+           END-IF
+           .
+      *--------------------------------------------------------------*
       *    PROCEDIMENTOS FINAIS
       *--------------------------------------------------------------*
        090-TERMINAR.
@@ -175,6 +424,7 @@
            DISPLAY ' *   TOTAIS DE CONTROLE - CGPRG005        *'
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * REGISTROS LIDOS..: ' WS-CTLIDO
+           DISPLAY ' * REGISTROS REJEITADOS....: ' WS-CTREJEITADOS
            DISPLAY ' * TOTAL MULHERES...: ' WS-CTF
            DISPLAY ' * TOTAL HOMENS.....: ' WS-CTH
            DISPLAY ' * MEDIA GERAL DOS ALUNOS.......: '
@@ -184,8 +434,57 @@
            DISPLAY ' * % DE ALUNOS COM MEDIA < 6....: '
                      WS-PORCENT-ABAIXO '%'
            DISPLAY ' *========================================*'
+           PERFORM 095-TOTAIS-POR-CURSO
+                   VARYING WS-IDX-CURSO FROM 1 BY 1
+                   UNTIL WS-IDX-CURSO > WS-QTD-CURSOS
            DISPLAY ' *----------------------------------------*'
            DISPLAY ' * TERMINO NORMAL DO CGPRG005 *'
            DISPLAY ' *----------------------------------------*'
+
+           MOVE WS-CTLIDO         TO RT-QTD-LIDOS
+           MOVE WS-CTF            TO RT-QTD-MULHERES
+           MOVE WS-CTH            TO RT-QTD-HOMENS
+           MOVE AS-MEDIA-GERAL    TO RT-MEDIA-GERAL
+           MOVE AS-MEDIA-ABAIXO   TO RT-QTD-ABAIXO
+           MOVE AS-PORCENT-ABAIXO TO RT-PCT-ABAIXO
+           WRITE REG-REL-TOTAIS
+           CLOSE REL-ALUNOS
+
+      *-----> EXECUCAO TERMINOU NORMALMENTE - GRAVA UM CHECKPOINT
+      *       "ZERADO" (CKPT-ULTIMO-NUMERO = ZEROS) PARA QUE O
+      *       PROXIMO RUN (DECK NOVO, SEM RELACAO COM ESTE) NAO
+      *       ENCONTRE UM CHECKPOINT ANTIGO E TENTE RETOMAR DELE
+           MOVE ZEROS TO REG-CHECKPOINT
+           OPEN OUTPUT ARQ-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT
+
+           MOVE 'T'        TO WS-LOG-EVENTO
+           MOVE WS-CTLIDO  TO WS-LOG-QTD-REGS
+           MOVE ZEROS      TO WS-LOG-COD-RETORNO
+           CALL 'CGPRG009' USING WS-LOG-PARMS
+
+           IF WS-CTREJEITADOS NOT = ZEROS
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    EXIBIR SUBTOTAIS POR CURSO                                *
+      *--------------------------------------------------------------*
+       095-TOTAIS-POR-CURSO.
+
+           COMPUTE AS-MEDIA-CURSO =
+                   WS-TAB-CURSO-SOMA(WS-IDX-CURSO) /
+                   WS-TAB-CURSO-QTD(WS-IDX-CURSO)
+           MOVE AS-MEDIA-CURSO TO WS-MEDIA-CURSO
+           COMPUTE AS-PORCENT-CURSO =
+                   WS-TAB-CURSO-ABAIXO(WS-IDX-CURSO) * 100
+                   / WS-TAB-CURSO-QTD(WS-IDX-CURSO)
+           MOVE AS-PORCENT-CURSO TO WS-PORCENT-CURSO
+
+           DISPLAY ' * CURSO ' WS-TAB-CURSO-NOME(WS-IDX-CURSO)
+                   ': ALUNOS=' WS-TAB-CURSO-QTD(WS-IDX-CURSO)
+                   ' MEDIA=' WS-MEDIA-CURSO
+                   ' %<6=' WS-PORCENT-CURSO '%'
            .
       *---------------> FIM DO PROGRAMA CGPRG005 <-------------------*

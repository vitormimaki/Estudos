@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG007.
+       AUTHOR. VITOR A. S. MIMAKI.
+       DATE-WRITTEN. 08/08/2026.
+       INSTALLATION. FATEC SAO CAETANO.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NIVEL BASICO.
+      *--------------------------------------------------------------*
+      * OBJETIVO: CONDUZIR A PRECIFICACAO DE LOTES POR FILIAL DE      *
+      *           VENDAS, CHAMANDO CGPRG004 UMA VEZ PARA CADA DEPTO   *
+      *           RECEBIDO NA SYSIN.                                 *
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUVOS
+
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+
+      *-----> AREA AUXILIAR
+       77  WS-FIM                 PIC X(01) VALUE 'N'.
+       77  WS-CTCHAMADAS          PIC 9(02) VALUE ZEROS.
+       77  WS-CTREJEITADOS        PIC 9(02) VALUE ZEROS.
+       77  AS-HIFENS              PIC X(80) VALUE ALL '-'.
+      *-----> ENTRADA - DEPARTAMENTOS VIA SYSIN
+       01  WS-REG-SYSIN.
+           05 WS-NR-DPTO-IN       PIC 9(04).
+           05 WS-NOME-DPTO-IN     PIC X(15).
+      *-----> PARAMETROS TROCADOS COM CGPRG004 (LK-PARAMETROS)
+       01  WS-PARAMETROS.
+           05 WS-NR-DPTO          PIC 9(04).
+           05 WS-NOME-DPTO        PIC X(15).
+           05 WS-COD-RETORNO      PIC 99.
+           05 WS-ULTIMO-DPTO      PIC X(01).
+
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+           PERFORM 050-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS                                    *
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           DISPLAY "** PROGRAMA 7 **"
+           DISPLAY "** VITOR A. S. MIMAKI **"
+           DISPLAY "CONDUTOR DE PRECIFICACAO POR FILIAL DE VENDAS"
+           DISPLAY AS-HIFENS
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DADOS DA SYSIN                                    *
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE   'S'     TO  WS-FIM
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    CHAMAR CGPRG004 PARA CADA DEPARTAMENTO DA SYSIN           *
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           MOVE WS-NR-DPTO-IN     TO   WS-NR-DPTO
+           MOVE WS-NOME-DPTO-IN   TO   WS-NOME-DPTO
+           MOVE ZEROS             TO   WS-COD-RETORNO
+
+      *-----> LE O PROXIMO REGISTRO DA SYSIN ANTES DE CHAMAR O
+      *       CGPRG004, PARA SABER JA NESTA CHAMADA SE O DEPTO ATUAL
+      *       E O ULTIMO DO RUN (WS-FIM SO FICA 'S' APOS ESTA LEITURA)
+      *       - O CGPRG004 PRECISA DESSE SINAL PARA SO GRAVAR O
+      *       TRAILER DE TOTAIS E FECHAR O REGISTRO DE VENDAS UMA
+      *       UNICA VEZ, NO FIM REAL DO RUN
+           PERFORM 025-LER-SYSIN
+           MOVE WS-FIM            TO   WS-ULTIMO-DPTO
+
+           CALL 'CGPRG004' USING WS-PARAMETROS
+           ADD 1 TO WS-CTCHAMADAS
+
+           DISPLAY 'DEPTO ' WS-NR-DPTO ' ' WS-NOME-DPTO
+                   ' - COD RETORNO: ' WS-COD-RETORNO
+
+           IF WS-COD-RETORNO NOT = ZEROS
+               ADD 1 TO WS-CTREJEITADOS
+               DISPLAY '** ATENCAO: LOTE DO DEPTO ' WS-NR-DPTO
+                       ' REJEITADO PELO CGPRG004 **'
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS                                      *
+      *--------------------------------------------------------------*
+       050-TERMINAR.
+
+           DISPLAY AS-HIFENS
+           DISPLAY '** FIM DA EXECUCAO **'
+           DISPLAY "CHAMADAS AO CGPRG004 = " WS-CTCHAMADAS
+           DISPLAY "DEPARTAMENTOS COM LOTE REJEITADO = "
+                   WS-CTREJEITADOS
+           DISPLAY "TERMINO NORMAL DO PROGRAMA CGPRG007"
+
+           IF WS-CTREJEITADOS NOT = ZEROS
+               MOVE 4 TO RETURN-CODE
+           END-IF
+           .
+      *---------------> FIM DO PROGRAMA CGPRG007 <-------------------*

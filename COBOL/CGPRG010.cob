@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   CGPRG010.
+       AUTHOR. VITOR A. S. MIMAKI.
+       DATE-WRITTEN. 08/08/2026.
+       INSTALLATION. FATEC SAO CAETANO.
+       DATE-COMPILED. 08/08/2026.
+       SECURITY. NIVEL BASICO.
+      *--------------------------------------------------------------*
+      * OBJETIVO: SUBPROGRAMA COMUM DE GRAVACAO DE REJEITOS.          *
+      *           CGPRG004 E CGPRG005 CHAMAM ESTE MODULO SEMPRE QUE   *
+      *           UM REGISTRO FALHA NA VALIDACAO, PARA GRAVAR O       *
+      *           PROGRAMA DE ORIGEM, O CODIGO/DESCRICAO DO MOTIVO E  *
+      *           O DADO ORIGINAL NO ARQUIVO DE REJEITOS COMPARTILHADO*
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+      *==> LOCAL PARA O SELECT DOS ARQUVOS
+           SELECT ARQ-REJEITOS ASSIGN TO REJEITOS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-STATUS.
+
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *==> LOCAL PARA A FD (DESCRICAO DOS ARQUIVOS)
+      *-----> REJEITOS DE VALIDACAO, COMUM A CGPRG004 E CGPRG005
+       FD  ARQ-REJEITOS
+           RECORDING MODE IS F.
+       01  REG-REJEITO.
+           05 REJ-PROGRAMA           PIC X(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 REJ-DATA               PIC 9(08).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 REJ-COD-MOTIVO         PIC 99.
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 REJ-DESCR-MOTIVO       PIC X(20).
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 REJ-DADO-ORIGINAL      PIC X(60).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       77  WS-REJ-STATUS             PIC X(02).
+       77  AS-DATA                   PIC 9(08).
+
+       LINKAGE SECTION.
+      *----------------*
+       01  LK-REJ-PARAMETROS.
+           05 LK-REJ-PROGRAMA        PIC X(08).
+           05 LK-REJ-COD-MOTIVO      PIC 99.
+           05 LK-REJ-DESCR-MOTIVO    PIC X(20).
+           05 LK-REJ-DADO-ORIGINAL   PIC X(60).
+      *
+       PROCEDURE DIVISION USING LK-REJ-PARAMETROS.
+      *==========================================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL                                        *
+      *--------------------------------------------------------------*
+
+           ACCEPT AS-DATA FROM DATE
+           ADD 20000000 TO AS-DATA
+
+           OPEN EXTEND ARQ-REJEITOS
+           IF WS-REJ-STATUS = '35'
+               OPEN OUTPUT ARQ-REJEITOS
+           END-IF
+
+           MOVE LK-REJ-PROGRAMA      TO REJ-PROGRAMA
+           MOVE AS-DATA              TO REJ-DATA
+           MOVE LK-REJ-COD-MOTIVO    TO REJ-COD-MOTIVO
+           MOVE LK-REJ-DESCR-MOTIVO  TO REJ-DESCR-MOTIVO
+           MOVE LK-REJ-DADO-ORIGINAL TO REJ-DADO-ORIGINAL
+           WRITE REG-REJEITO
+
+           CLOSE ARQ-REJEITOS
+           GOBACK
+           .
+      *---------------> FIM DO PROGRAMA CGPRG010 <-------------------*
